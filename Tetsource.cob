@@ -1,5 +1,66 @@
+Environment Division.
+Input-Output Section.
+File-Control.
+    Select Hiscore-File Assign to WS-Hiscore-Path
+        Organization is Line Sequential
+        File Status is WS-Hiscore-Status.
+
+    Select Leaderboard-File Assign to WS-Leaderboard-Path
+        Organization is Line Sequential
+        File Status is WS-Leaderboard-Status.
+
+Data Division.
+File Section.
+
+FD  Hiscore-File.
+01  Hiscore-Record.
+    05 HS-Score                 Pic 9(10).
+
+FD  Leaderboard-File.
+01  Leaderboard-Record.
+    05 LB-Operator-Id           Pic X(08).
+    05 LB-Date                  Pic 9(08).
+    05 LB-Time                  Pic 9(08).
+    05 LB-Lines-Total           Pic 9(04).
+    05 LB-Final-Score           Pic 9(10).
+
 Working-Storage Section.
 
+*-----------------------------------------------------------------
+*       Persisted High Score
+*-----------------------------------------------------------------
+01      WS-Hiscore-Dir      Pic X(80) Value Spaces.
+01      WS-Hiscore-Path     Pic X(80) Value Spaces.
+01      WS-Hiscore-Status   Pic XX    Value "00".
+
+01      WS-HISCORE-LOADED-SW    PIC 9(1) VALUE 0.
+        88 HISCORE-LOADED       VALUE 1.
+        88 HISCORE-NOT-LOADED   VALUE 0.
+
+*-----------------------------------------------------------------
+*       Office Leaderboard
+*-----------------------------------------------------------------
+01      WS-Leaderboard-Dir      Pic X(80) Value Spaces.
+01      WS-Leaderboard-Path     Pic X(80) Value Spaces.
+01      WS-Leaderboard-Status   Pic XX    Value "00".
+01      WS-Operator-Id          Pic X(08) Value Spaces.
+
+01      WS-LEADERBOARD-VISIBLE-SW   PIC 9(1) VALUE 0.
+        88 LEADERBOARD-VISIBLE      VALUE 1.
+        88 LEADERBOARD-HIDDEN       VALUE 0.
+
+01      WS-LB-ITERATOR          PIC 9(2) VALUE 0.
+
+01 WS-LEADERBOARD-TOP10.
+   05 WS-LB-ROW OCCURS 10 TIMES.
+      10 WS-LB-ROW-OPERATOR     Pic X(08) Value Spaces.
+      10 WS-LB-ROW-DATE         Pic 9(08) Value 0.
+      10 WS-LB-ROW-LINES        Pic 9(04) Value 0.
+      10 WS-LB-ROW-SCORE        Pic 9(10) Value 0.
+
+01 WS-LEADERBOARD-DISPLAY-ROWS.
+   05 WS-LB-DISPLAY-ROW OCCURS 10 TIMES PIC X(40) VALUE SPACES.
+
 *-----------------------------------------------------------------
 *       Tetris Variablen
 *-----------------------------------------------------------------
@@ -67,12 +128,27 @@ Working-Storage Section.
 01 SOUND-FLAGS3              pic 9(2) value 1.
 01 SOUND-STATUS3             pic 9(1) value 1.
 
+*-----------------------------------------------------------------
+*	Sound mute switch and configurable sound directory
+*-----------------------------------------------------------------
+01      WS-SOUND-MUTED-SW PIC 9(1) VALUE 0.
+        88 SOUND-MUTED     VALUE 1.
+        88 SOUND-NOT-MUTED VALUE 0.
+
+01      WS-SOUND-DIR                    pic X(80) Value Spaces.
+
 01      ws-high-score                   pic 9(10) value 0000000000.
 
+01      ws-game-score                   pic 9(10) value 0000000000.
+
 01      WS-SQUARES-IN-LINE        pic 9(2) value zeroes.
 01      WS-LINES-FILLED          pic 9(1) value 0.
 01      WS-LINES-TOTAL           pic 9(4) value 0.
 
+01      WS-LEVEL                 pic 9(2) value 1.
+01      WS-DROP-THRESHOLD        pic 9(2) value 15.
+01      WS-DROP-THRESHOLD-CALC   pic S9(4) value 15.
+
 01 WS-TETRIS-FIELD.
       05 WS-TETX OCCURS 10 TIMES.
          10 WS-TETY OCCURS 17 TIMES.
@@ -206,11 +282,55 @@ Working-Storage Section.
    88 CURRENT-REVERSE-L-BLOCK value 6.
    88 CURRENT-SQUARE-BLOCK value 7.
 
+*-----------------------------------------------------------------
+*       Hold piece slot
+*-----------------------------------------------------------------
+01 WS-HOLD-WINDOW-DATA.
+        05 WS-HOLD-X OCCURS 4 TIMES.
+            10 WS-HOLD-Y OCCURS 4 TIMES.
+                15 WS-HOLD-WINDOW PIC 9 VALUE 1.
+
+01 WS-HOLD-BLOCK PIC 9(1) VALUE 0.
+
+   88 HOLD-EMPTY value 0.
+   88 HOLD-I-PIECE value 1.
+   88 HOLD-TRIANGLE-BLOCK value 2.
+   88 HOLD-S-BLOCK value 3.
+   88 HOLD-REVERSE-S-BLOCK value 4.
+   88 HOLD-L-BLOCK value 5.
+   88 HOLD-REVERSE-L-BLOCK value 6.
+   88 HOLD-SQUARE-BLOCK value 7.
+
+01      WS-HOLD-USED-SW PIC 9(1) VALUE 0.
+        88 HOLD-ALREADY-USED VALUE 1.
+        88 HOLD-NOT-USED     VALUE 0.
+
+01      WS-HOLD-SWAP-TEMP PIC 9(1) VALUE 0.
+
+
+*-----------------------------------------------------------------
+*       Fair bag piece randomizer
+*-----------------------------------------------------------------
+01 WS-BAG.
+   05 WS-BAG-SLOT OCCURS 7 TIMES PIC 9(1) VALUE 0.
+
+01      WS-BAG-POSITION PIC 9(2) VALUE 8.
+01      WS-BAG-ITERATOR PIC 9(2) VALUE 0.
+01      WS-BAG-SWAP-WITH PIC 9(2) VALUE 0.
+01      WS-BAG-TEMP PIC 9(1) VALUE 0.
 
 01      WS-BRICK-FALLING PIC 9(1) VALUE 0.
     88  BRICK-IS-FALLING VALUE 1.
     88  BRICK-IS-NOT-FALLING VALUE 0.
 
+01      WS-PAUSED-SW PIC 9(1) VALUE 0.
+    88  GAME-PAUSED VALUE 1.
+    88  GAME-NOT-PAUSED VALUE 0.
+
+01      WS-GAME-OVER-SW PIC 9(1) VALUE 0.
+    88  GAME-OVER-VISIBLE VALUE 1.
+    88  GAME-OVER-HIDDEN VALUE 0.
+
 01      WS-X-ITERATOR PIC 9(2) VALUE 0.
 01      WS-TEMP-X-IT  PIC 9(2) VALUE 0.
 01      WS-Y-ITERATOR PIC 9(2) VALUE 0.
@@ -226,6 +346,18 @@ Working-Storage Section.
         88 ATEDGE       value 1.
         88 NOTATEDGE    value 0.
 
+*-----------------------------------------------------------------
+*	Ghost piece (landing preview) work fields
+*-----------------------------------------------------------------
+
+01      WS-GHOST-BLOCKEDORNOT PIC 9(1) VALUE 0.
+        88 GHOST-BLOCKED      value 1.
+        88 GHOST-NOT-BLOCKED  value 0.
+
+01      WS-GHOST-OFFSET       PIC 9(2) VALUE 0.
+01      WS-GHOST-TRIAL-OFFSET PIC 9(2) VALUE 0.
+01      WS-GHOST-Y            PIC 9(2) VALUE 0.
+
 
 *-----------------------------------------------------------------
 *	Detail
@@ -1428,8 +1560,247 @@ Working-Storage Section.
         05 scoretracker label
                         column              + 2
                         line                10
+                        Title               ws-game-score.
+
+        05 linestotaltitle label
+                        column              60
+                        line                11
+                        Title               "Lines".
+        05 linestotaltracker label
+                        column              + 2
+                        line                11
+                        Title               ws-lines-total.
+
+        05 leveltitle   label
+                        column              60
+                        line                12
+                        Title               "Level".
+        05 leveltracker label
+                        column              + 2
+                        line                12
+                        Title               ws-level.
+
+        05 persistedhighscore label
+                        column              60
+                        line                13
+                        Title               "Best".
+        05 highscoretracker label
+                        column              + 2
+                        line                13
                         Title               ws-high-score.
 
+01      ed-leaderboard.
+
+        05 leaderboardtitle label
+                        column              60
+                        line                14
+                        Title               "Top 10"
+                        visible             ws-leaderboard-visible-sw.
+
+        05 lb-row01     label
+                        column              60
+                        line                15
+                        Title               WS-LB-DISPLAY-ROW(01)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row02     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(02)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row03     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(03)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row04     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(04)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row05     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(05)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row06     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(06)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row07     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(07)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row08     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(08)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row09     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(09)
+                        visible             ws-leaderboard-visible-sw.
+        05 lb-row10     label
+                        column              60
+                        line                + 1
+                        Title               WS-LB-DISPLAY-ROW(10)
+                        visible             ws-leaderboard-visible-sw.
+
+01      ed-hold.
+
+        05 holdtitle    label
+                        column              20
+                        line                10
+                        Title               "Hold".
+
+        05 hold0101     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(01,01)
+                        line                + 1
+                        column              20
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0201     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(02,01)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0301     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(03,01)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0401     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(04,01)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+
+        05 hold0102     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(01,02)
+                        line                + 1.78
+                        column              20
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0202     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(02,02)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0302     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(03,02)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0402     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(04,02)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+
+        05 hold0103     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(01,03)
+                        line                + 1.78
+                        column              20
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0203     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(02,03)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0303     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(03,03)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0403     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(04,03)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+
+        05 hold0104     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(01,04)
+                        line                + 1.78
+                        column              20
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0204     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(02,04)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0304     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(03,04)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+        05 hold0404     bitmap
+                        BITMAP-HANDLE       xx-101-tetris-handle
+                        BITMAP-NUMBER       WS-HOLD-WINDOW(04,04)
+                        SIZE                32 pixels
+                        lines               32 pixels
+                        visible             ws-visible-03.
+
+01      ed-paused.
+
+        05 pausedtitle  label
+                        column              35
+                        line                5
+                        Title               "PAUSED"
+                        visible             ws-paused-sw.
+
+01      ed-gameover.
+
+        05 gameovertitle label
+                        column              30
+                        line                5
+                        Title               "GAME OVER - Press F1 to restart"
+                        visible             ws-game-over-sw.
+
+        05 gameoverscoretitle label
+                        column              30
+                        line                6
+                        Title               "Final Score"
+                        visible             ws-game-over-sw.
+        05 gameoverscoretracker label
+                        column              + 2
+                        line                6
+                        Title               ws-game-score
+                        visible             ws-game-over-sw.
+
+        05 gameoverlinestitle label
+                        column              30
+                        line                7
+                        Title               "Lines"
+                        visible             ws-game-over-sw.
+        05 gameoverlinestracker label
+                        column              + 2
+                        line                7
+                        Title               ws-lines-total
+                        visible             ws-game-over-sw.
+
 procedure division.
 
 *-----------------------------------------------------------------
@@ -1446,6 +1817,12 @@ cc-01.
        display ed-detail.
        initialize ws-time-delta.
 
+       if HISCORE-NOT-LOADED
+          perform cc-read-high-score
+          perform xx-101-load-sound-paths
+          set HISCORE-LOADED to true
+       end-if
+
        move 2 to WS-TSQUAREBLOCK(5,1)
        move 2 to WS-TSQUAREBLOCK(6,1)
        move 2 to WS-TSQUAREBLOCK(5,2)
@@ -1533,6 +1910,7 @@ cc-01.
 
 
        display ed-tetris
+       display ed-hold
 
 
 * Tetris Logik Zeug hier (This shit happens in some kind of loop I'm too lazy to dig out)
@@ -1543,8 +1921,19 @@ cc-01.
              if tetris-stopped
                 SET IS-KEY-ENTER TO TRUE
 *                perform thread cc-sound3, handle in ws-tetris-music-thread-handle
+                set GAME-OVER-HIDDEN to true
+                display ed-gameover
+                move 0 to WS-LINES-TOTAL
+                move 0 to WS-GAME-SCORE
+                perform cc-update-level
+                set HOLD-EMPTY to true
+                set HOLD-NOT-USED to true
+                initialize WS-HOLD-WINDOW-DATA
+                display ed-hold
+                set GAME-NOT-PAUSED to true
+                SET BRICK-IS-NOT-FALLING TO TRUE
                 perform cc-time-start
-                COMPUTE WS-NEXT-BLOCK = FUNCTION RANDOM (WS-START-TIME) * 8 + 1
+                perform cc-pick-next-block
                 MOVE WS-EMPTY-BOARD TO WS-TETRIS-FIELD
                 MOVE WS-EMPTY-BOARD TO WS-STATIC-FIELD
                 perform thread cc-game-loop, handle in ws-tetris-thread-handle
@@ -1553,6 +1942,11 @@ cc-01.
 
            end-if
 
+           if is-f6
+              perform cc-toggle-leaderboard
+              set is-key-enter to true
+           end-if
+
 *-----------------------------------------------------------------
 *	Game Loop
 *-----------------------------------------------------------------
@@ -1562,6 +1956,18 @@ cc-01.
 
 perform until is-key-end or ws-prg-exit = 1
 
+                if is-f2
+                   perform cc-toggle-pause
+                   set is-key-enter to true
+                end-if
+
+                if is-f3
+                   perform cc-toggle-mute
+                   set is-key-enter to true
+                end-if
+
+                if GAME-NOT-PAUSED
+
                 if BRICK-IS-NOT-FALLING
                     perform cc-new-brick
                     display ed-tetris
@@ -1599,9 +2005,20 @@ perform until is-key-end or ws-prg-exit = 1
                             display ed-tetris
                         end-if
 
+                        if is-f6
+                            perform cc-toggle-leaderboard
+                            set is-key-enter to true
+                        end-if
 
+                        if is-f5
+                            if BRICK-IS-FALLING
+                               perform cc-hold-piece
+                               display ed-tetris
+                            end-if
+                            set is-key-enter to true
+                        end-if
 
-                    if WS-TIME-DELTA > 15
+                    if WS-TIME-DELTA > WS-DROP-THRESHOLD
 
                     perform cc-lower-piece
 
@@ -1609,6 +2026,8 @@ perform until is-key-end or ws-prg-exit = 1
                     display ed-tetris
                     end-if
 
+                end-if
+
 
 
 end-perform.
@@ -1642,6 +2061,410 @@ cc-01.
 cc-exit.
     exit.
 
+*-----------------------------------------------------------------
+*	Read saved high score
+*-----------------------------------------------------------------
+
+cc-read-high-score section.
+cc-01.
+
+    accept WS-HISCORE-DIR
+        from environment "hiscore_dir"
+    end-accept
+
+    inspect ws-hiscore-dir replacing trailing space by low-value.
+
+    string
+        ws-hiscore-dir      delimited by low-value
+        "\"                 delimited by size
+        "hiscore.dat"       delimited by size
+            into ws-hiscore-path
+    end-string
+
+    inspect ws-hiscore-path replacing trailing space by low-value.
+
+    move 0000000000 to ws-high-score
+
+    open input hiscore-file
+
+    if ws-hiscore-status = "00"
+       read hiscore-file
+           not at end move hs-score to ws-high-score
+       end-read
+       close hiscore-file
+    end-if
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*	Save high score
+*-----------------------------------------------------------------
+
+cc-save-high-score section.
+cc-01.
+
+    if ws-game-score > ws-high-score
+       move ws-game-score to ws-high-score
+    end-if
+
+    open output hiscore-file
+
+    if ws-hiscore-status = "00"
+       move ws-high-score to hs-score
+       write hiscore-record
+       close hiscore-file
+    end-if
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*	Append a finished game to the office leaderboard
+*-----------------------------------------------------------------
+
+cc-append-leaderboard section.
+cc-01.
+
+    accept WS-LEADERBOARD-DIR
+        from environment "leaderboard_dir"
+    end-accept
+
+    inspect ws-leaderboard-dir replacing trailing space by low-value.
+
+    string
+        ws-leaderboard-dir  delimited by low-value
+        "\"                 delimited by size
+        "leaderbd.dat"      delimited by size
+            into ws-leaderboard-path
+    end-string
+
+    inspect ws-leaderboard-path replacing trailing space by low-value.
+
+    accept WS-OPERATOR-ID
+        from environment "operator_id"
+    end-accept
+
+    move ws-operator-id    to lb-operator-id
+    move ws-lines-total    to lb-lines-total
+    move ws-game-score     to lb-final-score
+
+    accept lb-date from date yyyymmdd
+    accept lb-time from time
+
+    open extend leaderboard-file
+
+    if ws-leaderboard-status = "35"
+       open output leaderboard-file
+    end-if
+
+    if ws-leaderboard-status = "00"
+       write leaderboard-record
+       close leaderboard-file
+    end-if
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*	Load the top 10 leaderboard entries
+*-----------------------------------------------------------------
+
+cc-load-leaderboard-top10 section.
+cc-01.
+
+    perform varying WS-LB-ITERATOR from 1 by 1 until WS-LB-ITERATOR > 10
+        move spaces to WS-LB-ROW-OPERATOR(WS-LB-ITERATOR)
+        move 0      to WS-LB-ROW-DATE(WS-LB-ITERATOR)
+        move 0      to WS-LB-ROW-LINES(WS-LB-ITERATOR)
+        move 0      to WS-LB-ROW-SCORE(WS-LB-ITERATOR)
+    end-perform
+
+    open input leaderboard-file
+
+    if ws-leaderboard-status = "00"
+
+       perform until ws-leaderboard-status not = "00"
+           read leaderboard-file
+               at end continue
+               not at end perform cc-rank-leaderboard-entry
+           end-read
+       end-perform
+
+       close leaderboard-file
+
+    end-if
+
+    perform cc-build-leaderboard-rows
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*	Insert one leaderboard record into the sorted top 10
+*-----------------------------------------------------------------
+
+cc-rank-leaderboard-entry section.
+cc-01.
+
+    if LB-Final-Score > WS-LB-ROW-SCORE(10)
+
+       move 10 to WS-LB-ITERATOR
+
+       perform until WS-LB-ITERATOR = 1
+                  or LB-Final-Score <= WS-LB-ROW-SCORE(WS-LB-ITERATOR - 1)
+
+           move WS-LB-ROW-OPERATOR(WS-LB-ITERATOR - 1) to WS-LB-ROW-OPERATOR(WS-LB-ITERATOR)
+           move WS-LB-ROW-DATE(WS-LB-ITERATOR - 1)     to WS-LB-ROW-DATE(WS-LB-ITERATOR)
+           move WS-LB-ROW-LINES(WS-LB-ITERATOR - 1)    to WS-LB-ROW-LINES(WS-LB-ITERATOR)
+           move WS-LB-ROW-SCORE(WS-LB-ITERATOR - 1)    to WS-LB-ROW-SCORE(WS-LB-ITERATOR)
+
+           subtract 1 from WS-LB-ITERATOR
+
+       end-perform
+
+       move LB-Operator-Id  to WS-LB-ROW-OPERATOR(WS-LB-ITERATOR)
+       move LB-Date         to WS-LB-ROW-DATE(WS-LB-ITERATOR)
+       move LB-Lines-Total  to WS-LB-ROW-LINES(WS-LB-ITERATOR)
+       move LB-Final-Score  to WS-LB-ROW-SCORE(WS-LB-ITERATOR)
+
+    end-if
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*	Format the top 10 rows for display
+*-----------------------------------------------------------------
+
+cc-build-leaderboard-rows section.
+cc-01.
+
+    perform varying WS-LB-ITERATOR from 1 by 1 until WS-LB-ITERATOR > 10
+
+        move spaces to WS-LB-DISPLAY-ROW(WS-LB-ITERATOR)
+
+        move WS-LB-ROW-OPERATOR(WS-LB-ITERATOR)
+            to WS-LB-DISPLAY-ROW(WS-LB-ITERATOR)(1:8)
+        move WS-LB-ROW-DATE(WS-LB-ITERATOR)
+            to WS-LB-DISPLAY-ROW(WS-LB-ITERATOR)(11:8)
+        move WS-LB-ROW-LINES(WS-LB-ITERATOR)
+            to WS-LB-DISPLAY-ROW(WS-LB-ITERATOR)(21:4)
+        move WS-LB-ROW-SCORE(WS-LB-ITERATOR)
+            to WS-LB-DISPLAY-ROW(WS-LB-ITERATOR)(27:10)
+
+    end-perform
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*	Toggle the top 10 overlay on/off
+*-----------------------------------------------------------------
+
+cc-toggle-leaderboard section.
+cc-01.
+
+    if LEADERBOARD-HIDDEN
+       perform cc-load-leaderboard-top10
+       set LEADERBOARD-VISIBLE to true
+    else
+       set LEADERBOARD-HIDDEN to true
+    end-if
+
+    display ed-leaderboard
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*       Pause (F2) - freezes the drop timer by skipping
+*       CC-TIME-END/CC-TIME-DELTA while paused, same clock the
+*       game loop already uses for gravity
+*-----------------------------------------------------------------
+
+cc-toggle-pause section.
+cc-01.
+
+    if GAME-PAUSED
+       set GAME-NOT-PAUSED to true
+       perform cc-time-start
+    else
+       set GAME-PAUSED to true
+    end-if
+
+    display ed-paused
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*       Mute (F3) - silences WIN$PLAYSOUND calls without touching
+*       the configured sound paths
+*-----------------------------------------------------------------
+
+cc-toggle-mute section.
+cc-01.
+
+    if SOUND-MUTED
+       set SOUND-NOT-MUTED to true
+    else
+       set SOUND-MUTED to true
+    end-if
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*       Hold piece (F5) - swaps the falling piece into the hold
+*       slot, one swap per drop, reset again in CC-NEW-BRICK
+*-----------------------------------------------------------------
+
+cc-hold-piece section.
+cc-01.
+
+    if HOLD-NOT-USED
+
+       MOVE WS-STATIC-FIELD TO WS-TETRIS-FIELD
+
+       if HOLD-EMPTY
+          move WS-CURRENT-BLOCK to WS-HOLD-BLOCK
+          MOVE WS-NEXT-BLOCK TO WS-CURRENT-BLOCK
+          perform cc-pick-next-block
+       else
+          move WS-CURRENT-BLOCK to WS-HOLD-SWAP-TEMP
+          move WS-HOLD-BLOCK    to WS-CURRENT-BLOCK
+          move WS-HOLD-SWAP-TEMP to WS-HOLD-BLOCK
+       end-if
+
+       if CURRENT-I-PIECE
+          MOVE WS-I-PIECE TO WS-FALLING-PIECE
+          MOVE WS-I-PIVOT TO WS-PIVOT
+       end-if
+       if CURRENT-L-BLOCK
+          MOVE WS-L-BLOCK TO WS-FALLING-PIECE
+          MOVE WS-L-PIVOT TO WS-PIVOT
+       end-if
+       if CURRENT-REVERSE-L-BLOCK
+          MOVE WS-REVERSE-L-BLOCK TO WS-FALLING-PIECE
+          MOVE WS-RL-PIVOT TO WS-PIVOT
+       end-if
+       if CURRENT-S-BLOCK
+          MOVE WS-S-BLOCK TO WS-FALLING-PIECE
+          MOVE WS-S-PIVOT TO WS-PIVOT
+       end-if
+       if CURRENT-REVERSE-S-BLOCK
+          MOVE WS-REVERSE-S-BLOCK TO WS-FALLING-PIECE
+          MOVE WS-RS-PIVOT TO WS-PIVOT
+       end-if
+       if CURRENT-TRIANGLE-BLOCK
+          MOVE WS-TRIANGLE-BLOCK TO WS-FALLING-PIECE
+          MOVE WS-T-PIVOT TO WS-PIVOT
+       end-if
+       if CURRENT-SQUARE-BLOCK
+          MOVE WS-SQUARE-BLOCK TO WS-FALLING-PIECE
+          MOVE WS-S-PIVOT TO WS-PIVOT
+       end-if
+
+       MOVE 0 TO WS-ROTATION
+
+       Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 5
+
+               Perform varying WS-X-ITERATOR FROM 1 by 1 until WS-X-ITERATOR = 11
+
+                   if WS-STATIC-TETSQUARE(WS-X-ITERATOR, WS-Y-ITERATOR) > 1 then
+
+                      if WS-FALLING-PIECESQUARE(WS-X-ITERATOR, WS-Y-ITERATOR) > 1 then
+
+                       SET TETRIS-STOPPED TO TRUE
+                       perform cc-save-high-score
+                       perform cc-append-leaderboard
+                       set GAME-OVER-VISIBLE to true
+                       display ed-gameover
+                       call "WIN$PLAYSOUND" using "", SOUND-FLAGS GIVING SOUND-STATUS
+
+                       STOP THREAD ws-tetris-thread-handle
+
+                      end-if
+
+                   end-if
+
+               end-perform
+        end-perform
+
+       perform cc-update-falling-piece
+       perform cc-compute-ghost-piece
+
+       if HOLD-I-PIECE
+          MOVE WS-I-PIECE-PREVIEW-DATA TO WS-HOLD-WINDOW-DATA
+       end-if
+       if HOLD-L-BLOCK
+          MOVE WS-L-BLOCK-PREVIEW-DATA TO WS-HOLD-WINDOW-DATA
+       end-if
+       if HOLD-REVERSE-L-BLOCK
+          MOVE WS-REVERSE-L-BLOCK-PREVIEW-DATA TO WS-HOLD-WINDOW-DATA
+       end-if
+       if HOLD-S-BLOCK
+          MOVE WS-S-BLOCK-PREVIEW-DATA TO WS-HOLD-WINDOW-DATA
+       end-if
+       if HOLD-REVERSE-S-BLOCK
+          MOVE WS-REVERSE-S-BLOCK-PREVIEW-DATA TO WS-HOLD-WINDOW-DATA
+       end-if
+       if HOLD-TRIANGLE-BLOCK
+          MOVE WS-TRIANGLE-BLOCK-PREVIEW-DATA TO WS-HOLD-WINDOW-DATA
+       end-if
+       if HOLD-SQUARE-BLOCK
+          MOVE WS-SQUARE-BLOCK-PREVIEW-DATA TO WS-HOLD-WINDOW-DATA
+       end-if
+
+       set HOLD-ALREADY-USED to true
+
+       display ed-hold
+
+    end-if
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*       Fair bag piece randomizer (each of the 7 pieces once per
+*       bag, shuffled, instead of a flat 1-in-8 draw every time)
+*-----------------------------------------------------------------
+
+cc-refill-bag section.
+cc-01.
+
+    perform varying WS-BAG-ITERATOR from 1 by 1 until WS-BAG-ITERATOR > 7
+        move WS-BAG-ITERATOR to WS-BAG-SLOT(WS-BAG-ITERATOR)
+    end-perform
+
+    COMPUTE WS-BAG-SWAP-WITH = FUNCTION RANDOM(WS-START-TIME) * 1
+
+    perform varying WS-BAG-ITERATOR from 7 by -1 until WS-BAG-ITERATOR < 2
+        COMPUTE WS-BAG-SWAP-WITH = FUNCTION RANDOM * WS-BAG-ITERATOR + 1
+        move WS-BAG-SLOT(WS-BAG-ITERATOR) to WS-BAG-TEMP
+        move WS-BAG-SLOT(WS-BAG-SWAP-WITH) to WS-BAG-SLOT(WS-BAG-ITERATOR)
+        move WS-BAG-TEMP to WS-BAG-SLOT(WS-BAG-SWAP-WITH)
+    end-perform
+
+    move 1 to WS-BAG-POSITION
+
+cc-exit.
+    exit.
+
+cc-pick-next-block section.
+cc-01.
+
+    if WS-BAG-POSITION > 7
+       perform cc-refill-bag
+    end-if
+
+    move WS-BAG-SLOT(WS-BAG-POSITION) to WS-NEXT-BLOCK
+    add 1 to WS-BAG-POSITION
+
+cc-exit.
+    exit.
+
 *-----------------------------------------------------------------
 *	New Brick
 *-----------------------------------------------------------------
@@ -1699,6 +2522,10 @@ Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 5
                if WS-FALLING-PIECESQUARE(WS-X-ITERATOR, WS-Y-ITERATOR) > 1 then
 
                 SET TETRIS-STOPPED TO TRUE
+                perform cc-save-high-score
+                perform cc-append-leaderboard
+                set GAME-OVER-VISIBLE to true
+                display ed-gameover
                 call "WIN$PLAYSOUND" using "", SOUND-FLAGS GIVING SOUND-STATUS
 
 *                STOP THREAD ws-tetris-music-thread-handle
@@ -1716,7 +2543,8 @@ Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 5
 MOVE WS-NEXT-BLOCK TO WS-CURRENT-BLOCK
 
 set BRICK-IS-FALLING to true.
-COMPUTE WS-NEXT-BLOCK = FUNCTION RANDOM(WS-START-TIME) * 8 + 1
+set HOLD-NOT-USED to true
+perform cc-pick-next-block
 
 if NEXT-I-PIECE
 MOVE WS-I-PIECE-PREVIEW-DATA TO WS-PREVIEW-WINDOW-DATA
@@ -1740,6 +2568,8 @@ if NEXT-SQUARE-BLOCK
 MOVE WS-SQUARE-BLOCK-PREVIEW-DATA to WS-PREVIEW-WINDOW-DATA
 end-if
 
+perform cc-compute-ghost-piece
+
 cc-exit.
     exit.
 
@@ -2023,6 +2853,7 @@ perform cc-rotate-if-not-blocked
 
 perform cc-update-falling-piece
 
+perform cc-compute-ghost-piece
 
 COMPUTE WS-PIVOT-X = WS-PIVOT-X + WS-OFFSET-TETRIS-X
 COMPUTE WS-PIVOT-Y = WS-PIVOT-Y + WS-OFFSET-TETRIS-Y
@@ -2054,6 +2885,104 @@ Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 18
  end-perform.
 
 
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*	Clear ghost piece marker squares off the display grid
+*-----------------------------------------------------------------
+
+cc-clear-ghost section.
+cc-01.
+
+Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 18
+
+        Perform varying WS-X-ITERATOR FROM 1 by 1 until WS-X-ITERATOR = 11
+
+            if WS-TETSQUARE(WS-X-ITERATOR, WS-Y-ITERATOR) = 9 then
+
+                MOVE 1 TO WS-TETSQUARE(WS-X-ITERATOR, WS-Y-ITERATOR)
+
+            end-if
+        end-perform
+ end-perform.
+
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*	Compute ghost piece - drops a copy of the falling piece
+*	straight down against WS-STATIC-TETSQUARE to find where it
+*	would land, then marks those squares with marker value 9
+*-----------------------------------------------------------------
+
+cc-compute-ghost-piece section.
+cc-01.
+
+perform cc-clear-ghost
+
+move 0 to WS-GHOST-OFFSET
+set GHOST-NOT-BLOCKED to true
+
+perform until GHOST-BLOCKED or WS-GHOST-TRIAL-OFFSET > 17
+
+    COMPUTE WS-GHOST-TRIAL-OFFSET = WS-GHOST-OFFSET + 1
+    set GHOST-NOT-BLOCKED to true
+
+    Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 18
+
+            Perform varying WS-X-ITERATOR FROM 1 by 1 until WS-X-ITERATOR = 11
+
+                if WS-FALLING-PIECESQUARE(WS-X-ITERATOR, WS-Y-ITERATOR) > 1 then
+
+                    COMPUTE WS-GHOST-Y = WS-Y-ITERATOR + WS-GHOST-TRIAL-OFFSET
+
+                    if WS-GHOST-Y > 17 then
+
+                        SET GHOST-BLOCKED TO TRUE
+
+                    else
+
+                        if WS-STATIC-TETSQUARE(WS-X-ITERATOR, WS-GHOST-Y) > 1 then
+
+                            SET GHOST-BLOCKED TO TRUE
+
+                        end-if
+
+                    end-if
+
+                end-if
+            end-perform
+     end-perform
+
+    if GHOST-NOT-BLOCKED
+       move WS-GHOST-TRIAL-OFFSET to WS-GHOST-OFFSET
+    end-if
+
+end-perform
+
+Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 18
+
+        Perform varying WS-X-ITERATOR FROM 1 by 1 until WS-X-ITERATOR = 11
+
+            if WS-FALLING-PIECESQUARE(WS-X-ITERATOR, WS-Y-ITERATOR) > 1 then
+
+                COMPUTE WS-GHOST-Y = WS-Y-ITERATOR + WS-GHOST-OFFSET
+
+                if WS-GHOST-Y < 18 then
+
+                    if WS-TETSQUARE(WS-X-ITERATOR, WS-GHOST-Y) = 1 then
+
+                        MOVE 9 TO WS-TETSQUARE(WS-X-ITERATOR, WS-GHOST-Y)
+
+                    end-if
+
+                end-if
+
+            end-if
+        end-perform
+ end-perform.
+
 cc-exit.
     exit.
 
@@ -2091,15 +3020,17 @@ Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 18
         end-perform
  end-perform
 
+ perform cc-update-level
+
  evaluate WS-LINES-FILLED
 
-        when 1 add 10 to ws-high-score
+        when 1 compute ws-game-score = ws-game-score + 10 * WS-LEVEL
 
-        when 2 add 50 to ws-high-score
+        when 2 compute ws-game-score = ws-game-score + 50 * WS-LEVEL
 
-        when 3 add 500 to ws-high-score
+        when 3 compute ws-game-score = ws-game-score + 500 * WS-LEVEL
 
-        when 4 add 1000 to ws-high-score
+        when 4 compute ws-game-score = ws-game-score + 1000 * WS-LEVEL
 end-evaluate.
 
 
@@ -2107,6 +3038,28 @@ end-evaluate.
 
 
 
+cc-exit.
+    exit.
+
+*-----------------------------------------------------------------
+*       Level / drop-speed curve - one level per 10 lines, each
+*       level shaves a tick off the gravity threshold down to a
+*       floor of 2 so the board never becomes literally unplayable
+*-----------------------------------------------------------------
+
+cc-update-level section.
+cc-01.
+
+COMPUTE WS-LEVEL = (WS-LINES-TOTAL / 10) + 1
+
+COMPUTE WS-DROP-THRESHOLD-CALC = 16 - WS-LEVEL
+
+if WS-DROP-THRESHOLD-CALC < 2
+   move 2 to WS-DROP-THRESHOLD
+else
+   move WS-DROP-THRESHOLD-CALC to WS-DROP-THRESHOLD
+end-if
+
 cc-exit.
     exit.
 
@@ -2153,7 +3106,9 @@ cc-exit.
 cc-sound1 section.
 cc-01.
 
-CALL "WIN$PLAYSOUND" USING Tetris-Sound-Lineclear, SOUND-FLAGS2 GIVING SOUND-STATUS2
+if SOUND-NOT-MUTED
+   CALL "WIN$PLAYSOUND" USING Tetris-Sound-Lineclear, SOUND-FLAGS2 GIVING SOUND-STATUS2
+end-if
 
 
 cc-exit.
@@ -2165,7 +3120,9 @@ cc-exit.
 cc-sound2 section.
 cc-01.
 
-CALL "WIN$PLAYSOUND" USING Tetris-Sound-fall, SOUND-FLAGS3 GIVING SOUND-STATUS3
+if SOUND-NOT-MUTED
+   CALL "WIN$PLAYSOUND" USING Tetris-Sound-fall, SOUND-FLAGS3 GIVING SOUND-STATUS3
+end-if
 
 
 cc-exit.
@@ -2177,7 +3134,9 @@ cc-exit.
 cc-sound3 section.
 cc-01.
 
-call "WIN$PLAYSOUND" USING Tetris-Sound, SOUND-FLAGS GIVING SOUND-STATUS
+if SOUND-NOT-MUTED
+   call "WIN$PLAYSOUND" USING Tetris-Sound, SOUND-FLAGS GIVING SOUND-STATUS
+end-if
 
 
 cc-exit.
@@ -2210,7 +3169,7 @@ Perform varying WS-Y-ITERATOR From 1 by 1 until WS-Y-ITERATOR = 18
 
 
 *               The following if conditions happen if the space below the piece is blocked or we hit bottom.
-                    if WS-TETSQUARE(WS-X-ITERATOR, WS-NEW-Y-ITERATOR) > 1 then
+                    if WS-STATIC-TETSQUARE(WS-X-ITERATOR, WS-NEW-Y-ITERATOR) > 1 then
 
                         if WS-FALLING-PIECESQUARE(WS-X-ITERATOR, WS-NEW-Y-ITERATOR) <> WS-NEW-FALLING-PIECESQUARE(WS-X-ITERATOR, WS-NEW-Y-ITERATOR) then
 
@@ -2249,7 +3208,13 @@ perform cc-sound2
 SET BRICK-IS-NOT-FALLING to TRUE
 MOVE WS-TETRIS-FIELD to WS-STATIC-FIELD
 
+perform cc-clear-ghost
 perform cc-check-for-full-line
+
+else
+
+perform cc-compute-ghost-piece
+
 end-if
 
 
@@ -2297,6 +3262,7 @@ if NOTATEDGE
 MOVE WS-NEW-FALLING-PIECE to WS-FALLING-PIECE
 SUBTRACT 1 FROM WS-PIVOT-X
 perform cc-update-falling-piece
+perform cc-compute-ghost-piece
 
 
 end-if
@@ -2346,6 +3312,7 @@ if NOTATEDGE
 MOVE WS-NEW-FALLING-PIECE to WS-FALLING-PIECE
 ADD 1 TO WS-PIVOT-X
 perform cc-update-falling-piece
+perform cc-compute-ghost-piece
 
 
 end-if
@@ -2386,6 +3353,44 @@ xx-01.
 	end-call.
 cc-exit.
     exit.
+
+*-----------------------------------------------------------------
+*	Load sound effect paths
+*-----------------------------------------------------------------
+
+xx-101-load-sound-paths section.
+xx-01.
+    accept ws-sound-dir
+        from environment "sound_dir"
+    end-accept
+
+    if ws-sound-dir not = spaces
+       inspect ws-sound-dir replacing trailing space by low-value
+
+       string
+           ws-sound-dir        delimited by low-value
+           "\"                 delimited by size
+           "tetris.wav"        delimited by size
+               into Tetris-Sound
+       end-string
+
+       string
+           ws-sound-dir        delimited by low-value
+           "\"                 delimited by size
+           "line.wav"          delimited by size
+               into Tetris-Sound-Lineclear
+       end-string
+
+       string
+           ws-sound-dir        delimited by low-value
+           "\"                 delimited by size
+           "fall.wav"          delimited by size
+               into Tetris-Sound-fall
+       end-string
+    end-if.
+cc-exit.
+    exit.
+
 	
 	
 *-----------------------------------------------------------------
